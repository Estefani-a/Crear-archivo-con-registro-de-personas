@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020*  PERSREG.CPY
+000030*  Master record layout for a persona (employee), keyed on
+000040*  PERSONA-ID.  Pulled out of CREAR-ARCHIVO into a copybook so
+000050*  every program that opens PERSONAS-ARCHIVO stays in sync on
+000060*  field definitions.
+000070*
+000080*  Modification history
+000090*  ---------------------------------------------------------
+000100*  2026-08-09  JAC  Copybook creado al pasar PERSONAS-ARCHIVO de
+000110*                   secuencial a indexado por PERSONA-ID.
+000120*  2026-08-09  JAC  PERSONA-EDAD pasa a numerica; ya se valida
+000130*                   16-100 antes de grabar (ver VALIDAR-EDAD).
+000140*  2026-08-09  JAC  Se anade PERSONA-ESTADO para poder marcar un
+000150*                   registro como borrado desde MANTENIMIENTO-
+000160*                   PERSONAS sin eliminarlo del fichero indexado.
+000170*****************************************************************
+000180 01  PERSONAS-REGISTRO.
+000190     05  PERSONA-ID              PIC X(06).
+000200     05  PERSONA-NOMBRE          PIC X(25).
+000210     05  PERSONA-APELLIDOS       PIC X(35).
+000220     05  PERSONA-EDAD            PIC 9(03).
+000230     05  PERSONA-TELEFONO        PIC X(09).
+000240     05  PERSONA-DIRECCION       PIC X(35).
+000250     05  PERSONA-ESTADO          PIC X(01).
+000260         88  PERSONA-ACTIVA               VALUE "A".
+000270         88  PERSONA-BORRADA              VALUE "B".

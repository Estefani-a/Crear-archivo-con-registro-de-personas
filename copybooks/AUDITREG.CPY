@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*  AUDITREG.CPY
+000030*  Una linea de auditoria por cada alta grabada en PERSONAS-
+000040*  ARCHIVO: quien la escribio, desde que terminal y cuando,
+000050*  para poder contestar "quien metio esto y cuando" sin tener
+000060*  que fiarse de la memoria del operador.
+000070*
+000080*  Modification history
+000090*  ---------------------------------------------------------
+000100*  2026-08-09  JAC  Copybook nueva.
+000110*****************************************************************
+000120 01  AUDITORIA-REGISTRO.
+000130     05  AUD-PERSONA-ID          PIC X(06).
+000140     05  AUD-FECHA               PIC 9(08).
+000150     05  AUD-HORA                PIC 9(08).
+000160     05  AUD-OPERADOR            PIC X(20).

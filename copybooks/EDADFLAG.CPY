@@ -0,0 +1,8 @@
+000010*****************************************************************
+000020*  EDADFLAG.CPY
+000030*  Result flag shared between VALIDAR-EDAD and every caller so
+000040*  the S/N values and the condition names always agree.
+000050*****************************************************************
+000060 01  EDAD-VALIDA                 PIC X(01).
+000070     88  EDAD-ES-VALIDA                   VALUE "S".
+000080     88  EDAD-NO-ES-VALIDA                VALUE "N".

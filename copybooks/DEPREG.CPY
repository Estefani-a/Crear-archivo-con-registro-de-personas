@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*  DEPREG.CPY
+000030*  Registro de un dependiente o beneficiario de una persona
+000040*  (empleado), enlazado por PERSONA-ID.  DEP-SECUENCIA distingue
+000050*  entre varios dependientes de la misma persona dentro del
+000060*  fichero indexado DEPENDIENTES-ARCHIVO.
+000070*
+000080*  Modification history
+000090*  ---------------------------------------------------------
+000100*  2026-08-09  JAC  Copybook nueva.
+000110*****************************************************************
+000120 01  DEPENDIENTE-REGISTRO.
+000130     05  DEP-CLAVE.
+000140         10  DEP-PERSONA-ID          PIC X(06).
+000150         10  DEP-SECUENCIA           PIC 9(03).
+000160     05  DEP-NOMBRE                  PIC X(30).
+000170     05  DEP-PARENTESCO              PIC X(15).
+000180     05  DEP-FECHA-NACIMIENTO        PIC 9(08).

@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*  CTRLREG.CPY
+000030*  Registro unico de control que guarda el ultimo PERSONA-ID
+000040*  emitido, para que CREAR-ARCHIVO pueda asignar el siguiente
+000050*  identificador de forma automatica en vez de dejarlo en manos
+000060*  de lo que teclee el operador.
+000070*
+000080*  Modification history
+000090*  ---------------------------------------------------------
+000100*  2026-08-09  JAC  Copybook nueva.
+000110*****************************************************************
+000120 01  CONTROL-REGISTRO.
+000130     05  CTRL-CLAVE                  PIC X(01).
+000140     05  CTRL-ULTIMO-ID               PIC 9(06).

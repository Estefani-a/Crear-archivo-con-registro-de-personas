@@ -1,82 +1,314 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREAR-ARCHIVO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT OPTIONAL PERSONAS-ARCHIVO
-       ASSIGN TO "C:\Users\Usuario\OneDrive\Escritorio\personas.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD PERSONAS-ARCHIVO.
-           01 PERSONAS-REGISTRO.
-               05 PERSONA-ID PIC X(6).
-               05 PERSONA-NOMBRE PIC X(25).
-               05 PERSONA-APELLIDOS PIC X(35).
-               05 PERSONA-EDAD PIC X(3).
-               05 PERSONA-TELEFONO PIC X(9).
-               05 PERSONA-DIRECCION PIC X(35).
-       WORKING-STORAGE SECTION.
-       01  IDENTIFICADOR PIC X(36)
-           VALUE "Introduce un ID del nuevo empleado: ".
-       01  NOMBRE PIC X(33)
-           VALUE "Introduce un nombre de empleado: ".
-       01  APELLIDOS PIC X(25)
-           VALUE "Introduce los apellidos: ".
-       01  EDAD PIC X(19)
-           VALUE "Introduce la edad: ".
-       01  TELEFONO PIC X(33)
-           VALUE "Introduce un número de teléfono: ".
-       01  DIRECCION PIC X(25)
-           VALUE "Introduce una dirección: ".
-       01  SI-NO PIC X.
-       01  ENTRADA PIC X.
-       PROCEDURE DIVISION.
-       MAIN-LOGIC SECTION.
-       PROGRAM-BEGIN.
-       PERFORM PROCEDIMIENTO-DE-APERTURA.
-       MOVE "S" TO SI-NO.
-       PERFORM AGREGAR-REGISTROS
-       UNTIL SI-NO = "N".
-       PERFORM PROCEDIMIENTO-DE-CIERRE.
-       PROGRAM-DONE.
-       STOP RUN.
-       PROCEDIMIENTO-DE-APERTURA.
-       OPEN EXTEND PERSONAS-ARCHIVO.
-       PROCEDIMIENTO-DE-CIERRE.
-       CLOSE PERSONAS-ARCHIVO.
-       AGREGAR-REGISTROS.
-       MOVE "N" TO ENTRADA.
-       PERFORM OBTENER-CAMPOS
-       UNTIL ENTRADA = "S".
-       PERFORM ESCRIBIR-REGISTRO.
-       PERFORM REINICIAR.
-       OBTENER-CAMPOS.
-       MOVE SPACE TO PERSONAS-REGISTRO.
-       DISPLAY IDENTIFICADOR " ? ".
-       ACCEPT PERSONA-ID.
-       DISPLAY NOMBRE " ? ".
-       ACCEPT PERSONA-NOMBRE.
-       DISPLAY APELLIDOS " ? ".
-       ACCEPT PERSONA-APELLIDOS.
-       DISPLAY EDAD " ? ".
-       ACCEPT PERSONA-EDAD.
-       DISPLAY TELEFONO "?".
-       ACCEPT PERSONA-TELEFONO
-       DISPLAY DIRECCION.
-       ACCEPT PERSONA-DIRECCION.
-       PERFORM CONTINUAR.
-       CONTINUAR.
-       MOVE "S" TO ENTRADA.
-       IF  PERSONA-NOMBRE = SPACE
-       MOVE "N" TO ENTRADA.
-       ESCRIBIR-REGISTRO.
-       WRITE PERSONAS-REGISTRO.
-       REINICIAR.
-       DISPLAY "¿Desea almacenar otro registro en la base de datos?".
-       ACCEPT SI-NO.
-       IF SI-NO = "s"
-       MOVE "S" TO SI-NO.
-       IF SI-NO NOT = "S"
-       MOVE "N" TO SI-NO.
-       END PROGRAM CREAR-ARCHIVO.
+000010*****************************************************************
+000020*  IDENTIFICATION DIVISION
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CREAR-ARCHIVO.
+000060 AUTHOR. J. ALVAREZ CANO.
+000070 INSTALLATION. DEPARTAMENTO DE NOMINA.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED. 2026-08-09.
+000100*****************************************************************
+000110*  Alta interactiva de personas (empleados) en PERSONAS-ARCHIVO.
+000120*  El operador teclea identificador, nombre, apellidos, edad,
+000130*  telefono y direccion de cada alta.
+000140*
+000150*  Modification history
+000160*  ---------------------------------------------------------
+000170*  2026-08-09  JAC  PERSONAS-ARCHIVO paso de secuencial con
+000180*                   OPEN EXTEND a indexado por PERSONA-ID, para
+000190*                   poder localizar y mantener un registro
+000200*                   concreto sin recorrer todo el fichero.  El
+000210*                   layout del registro se traslada a la
+000220*                   copybook PERSREG.
+000230*  2026-08-09  JAC  La edad ya no se acepta tal cual; se valida
+000240*                   con VALIDAR-EDAD y se repite la pregunta
+000250*                   hasta que el operador teclee un valor entre
+000260*                   16 y 100.
+000270*  2026-08-09  JAC  Se rechaza un PERSONA-ID repetido antes de
+000280*                   grabar; se comprueba contra el fichero por
+000290*                   clave y se vuelve a pedir el identificador.
+000300*  2026-08-09  JAC  Los altas nuevas se marcan PERSONA-ACTIVA;
+000310*                   MANTENIMIENTO-PERSONAS es quien las puede
+000320*                   marcar borradas mas adelante.
+000330*  2026-08-09  JAC  Cada alta grabada deja una linea en
+000340*                   AUDITORIA-ARCHIVO con fecha, hora y
+000350*                   operador, para poder responder quien
+000360*                   metio un registro y cuando.
+000370*  2026-08-09  JAC  PERSONAS-ARCHIVO ya no lleva la ruta de disco
+000380*                   grabada en el programa; ASSIGN TO PERSDAT se
+000390*                   resuelve por el nombre logico en tiempo de
+000400*                   ejecucion (DD/variable de entorno), como el
+000410*                   resto de ficheros del sistema.
+000420*  2026-08-09  JAC  Tras grabar el alta se puede registrar uno o
+000430*                   varios dependientes/beneficiarios de la
+000440*                   persona en DEPENDIENTES-ARCHIVO, enlazados
+000450*                   por el mismo PERSONA-ID.
+000460*  2026-08-09  JAC  PERSONA-ID ya no se teclea; se asigna el
+000470*                   siguiente numero disponible a partir del
+000480*                   registro de control en CONTROL-ARCHIVO, para
+000490*                   que no se repitan ni se transpongan digitos.
+000500*  2026-08-09  JAC  EDAD-TECLEADA pasa de PIC X(03) a PIC 9(03);
+000510*                   un ACCEPT alfanumerico deja el valor tecleado
+000520*                   justificado a la izquierda y con blancos a la
+000530*                   derecha, con lo que VALIDAR-EDAD rechazaba
+000540*                   como no numerica cualquier edad de uno o dos
+000550*                   digitos.  El campo numerico rellena con ceros
+000560*                   por la izquierda como corresponde.
+000570*****************************************************************
+000580 ENVIRONMENT DIVISION.
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT OPTIONAL PERSONAS-ARCHIVO
+000620         ASSIGN TO "PERSDAT"
+000630         ORGANIZATION IS INDEXED
+000640         ACCESS MODE IS DYNAMIC
+000650         RECORD KEY IS PERSONA-ID
+000660         FILE STATUS IS FS-PERSONAS.
+000670     SELECT OPTIONAL AUDITORIA-ARCHIVO
+000680         ASSIGN TO "PERSAUDT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS FS-AUDITORIA.
+000710     SELECT OPTIONAL DEPENDIENTES-ARCHIVO
+000720         ASSIGN TO "PERSDEP"
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS DYNAMIC
+000750         RECORD KEY IS DEP-CLAVE
+000760         FILE STATUS IS FS-DEPENDIENTES.
+000770     SELECT OPTIONAL CONTROL-ARCHIVO
+000780         ASSIGN TO "PERSCTL"
+000790         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS DYNAMIC
+000810         RECORD KEY IS CTRL-CLAVE
+000820         FILE STATUS IS FS-CONTROL.
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  PERSONAS-ARCHIVO.
+000860 COPY PERSREG.
+000870 FD  AUDITORIA-ARCHIVO.
+000880 COPY AUDITREG.
+000890 FD  DEPENDIENTES-ARCHIVO.
+000900 COPY DEPREG.
+000910 FD  CONTROL-ARCHIVO.
+000920 COPY CTRLREG.
+000930 WORKING-STORAGE SECTION.
+000940 01  FS-PERSONAS                 PIC X(02).
+000950 01  FS-AUDITORIA                PIC X(02).
+000960 01  FS-DEPENDIENTES             PIC X(02).
+000970 01  FS-CONTROL                  PIC X(02).
+000980 01  OPERADOR-TERMINAL           PIC X(20).
+000990 01  MENSAJE-ID-ASIGNADO PIC X(29)
+001000     VALUE "ID asignado automaticamente: ".
+001010 01  NOMBRE PIC X(33)
+001020     VALUE "Introduce un nombre de empleado: ".
+001030 01  APELLIDOS PIC X(25)
+001040     VALUE "Introduce los apellidos: ".
+001050 01  EDAD PIC X(19)
+001060     VALUE "Introduce la edad: ".
+001070 01  TELEFONO PIC X(33)
+001080     VALUE "Introduce un numero de telefono: ".
+001090 01  DIRECCION PIC X(25)
+001100     VALUE "Introduce una direccion: ".
+001110 01  SI-NO PIC X.
+001120 01  ENTRADA PIC X.
+001130 01  EDAD-TECLEADA PIC 9(03).
+001140 COPY EDADFLAG.
+001150 01  MENSAJE-EDAD PIC X(45)
+001160     VALUE "Edad no valida; debe estar entre 16 y 100.".
+001170 01  ID-DUPLICADO PIC X(01).
+001180     88  ID-YA-EXISTE                VALUE "S".
+001190     88  ID-ES-NUEVO                  VALUE "N".
+001200 01  REGISTRO-GRABADO PIC X(01).
+001210     88  SE-GRABO-REGISTRO           VALUE "S".
+001220     88  NO-SE-GRABO-REGISTRO        VALUE "N".
+001230 01  DEP-SECUENCIA-ACTUAL        PIC 9(03) COMP VALUE ZERO.
+001240 01  DEP-SI-NO PIC X.
+001250 01  DEP-PREGUNTA-ALTA PIC X(51)
+001260     VALUE "Desea agregar un dependiente o beneficiario (S/N)?".
+001270 01  DEP-PREGUNTA-OTRO PIC X(38)
+001280     VALUE "Desea agregar otro dependiente (S/N)?".
+001290 01  DEP-NOMBRE-PROMPT PIC X(24)
+001300     VALUE "Nombre del dependiente: ".
+001310 01  DEP-PARENTESCO-PROMPT PIC X(34)
+001320     VALUE "Parentesco (hijo, conyuge, etc.): ".
+001330 01  DEP-FECHA-PROMPT PIC X(30)
+001340     VALUE "Fecha de nacimiento AAAAMMDD: ".
+001350 PROCEDURE DIVISION.
+001360 0000-MAINLINE.
+001370     PERFORM 1000-PROCEDIMIENTO-DE-APERTURA
+001380     MOVE "S" TO SI-NO
+001390     PERFORM 2000-AGREGAR-REGISTROS
+001400         UNTIL SI-NO = "N"
+001410     PERFORM 3000-PROCEDIMIENTO-DE-CIERRE
+001420     GO TO 9999-FIN.
+001430*-----------------------------------------------------------------
+001440*  PERSONAS-ARCHIVO es indexado y debe existir para poder abrirse
+001450*  I-O; si es la primera ejecucion se crea vacio y se reabre.
+001460*-----------------------------------------------------------------
+001470 1000-PROCEDIMIENTO-DE-APERTURA.
+001480     OPEN I-O PERSONAS-ARCHIVO
+001490     IF FS-PERSONAS = "35"
+001500         OPEN OUTPUT PERSONAS-ARCHIVO
+001510         CLOSE PERSONAS-ARCHIVO
+001520         OPEN I-O PERSONAS-ARCHIVO
+001530     END-IF
+001540     OPEN EXTEND AUDITORIA-ARCHIVO
+001550     OPEN I-O DEPENDIENTES-ARCHIVO
+001560     IF FS-DEPENDIENTES = "35"
+001570         OPEN OUTPUT DEPENDIENTES-ARCHIVO
+001580         CLOSE DEPENDIENTES-ARCHIVO
+001590         OPEN I-O DEPENDIENTES-ARCHIVO
+001600     END-IF
+001610     OPEN I-O CONTROL-ARCHIVO
+001620     IF FS-CONTROL = "35"
+001630         OPEN OUTPUT CONTROL-ARCHIVO
+001640         CLOSE CONTROL-ARCHIVO
+001650         OPEN I-O CONTROL-ARCHIVO
+001660         MOVE "1" TO CTRL-CLAVE
+001670         MOVE ZERO TO CTRL-ULTIMO-ID
+001680         WRITE CONTROL-REGISTRO
+001690     END-IF
+001700     ACCEPT OPERADOR-TERMINAL FROM ENVIRONMENT "USER".
+001710 3000-PROCEDIMIENTO-DE-CIERRE.
+001720     CLOSE PERSONAS-ARCHIVO
+001730     CLOSE AUDITORIA-ARCHIVO
+001740     CLOSE DEPENDIENTES-ARCHIVO
+001750     CLOSE CONTROL-ARCHIVO.
+001760 2000-AGREGAR-REGISTROS.
+001770     MOVE "N" TO ENTRADA
+001780     PERFORM 2100-OBTENER-CAMPOS
+001790         UNTIL ENTRADA = "S"
+001800     SET NO-SE-GRABO-REGISTRO TO TRUE
+001810     PERFORM 2400-ESCRIBIR-REGISTRO
+001820     IF SE-GRABO-REGISTRO
+001830         PERFORM 2600-AGREGAR-DEPENDIENTES
+001840     END-IF
+001850     PERFORM 2500-REINICIAR.
+001860 2100-OBTENER-CAMPOS.
+001870     MOVE SPACE TO PERSONAS-REGISTRO
+001880     SET PERSONA-ACTIVA TO TRUE
+001890     PERFORM 2150-OBTENER-ID
+001900     DISPLAY NOMBRE " ? "
+001910     ACCEPT PERSONA-NOMBRE
+001920     DISPLAY APELLIDOS " ? "
+001930     ACCEPT PERSONA-APELLIDOS
+001940     PERFORM 2200-OBTENER-EDAD
+001950     DISPLAY TELEFONO "?"
+001960     ACCEPT PERSONA-TELEFONO
+001970     DISPLAY DIRECCION
+001980     ACCEPT PERSONA-DIRECCION
+001990     PERFORM 2300-CONTINUAR.
+002000 2150-OBTENER-ID.
+002010     SET ID-YA-EXISTE TO TRUE
+002020     PERFORM 2160-GENERAR-ID
+002030         UNTIL ID-ES-NUEVO
+002040     DISPLAY MENSAJE-ID-ASIGNADO PERSONA-ID.
+002050 2160-GENERAR-ID.
+002060     PERFORM 2170-SIGUIENTE-ID-CONTROL
+002070     READ PERSONAS-ARCHIVO
+002080         KEY IS PERSONA-ID
+002090         INVALID KEY
+002100             SET ID-ES-NUEVO TO TRUE
+002110         NOT INVALID KEY
+002120             SET ID-YA-EXISTE TO TRUE
+002130     END-READ.
+002140*-----------------------------------------------------------------
+002150*  CONTROL-ARCHIVO tiene un unico registro (CTRL-CLAVE = "1") con
+002160*  el ultimo PERSONA-ID emitido; cada llamada lo lee, lo
+002170*  incrementa y lo vuelve a grabar antes de devolverlo.
+002180*-----------------------------------------------------------------
+002190 2170-SIGUIENTE-ID-CONTROL.
+002200     MOVE "1" TO CTRL-CLAVE
+002210     READ CONTROL-ARCHIVO
+002220         KEY IS CTRL-CLAVE
+002230         INVALID KEY
+002240             DISPLAY "No se encontro el registro de control "
+002250                 "de identificadores."
+002260     END-READ
+002270     ADD 1 TO CTRL-ULTIMO-ID
+002280     MOVE CTRL-ULTIMO-ID TO PERSONA-ID
+002290     REWRITE CONTROL-REGISTRO
+002300         INVALID KEY
+002310             DISPLAY "No se pudo actualizar el control de "
+002320                 "identificadores; estado " FS-CONTROL
+002330     END-REWRITE.
+002340 2200-OBTENER-EDAD.
+002350     SET EDAD-NO-ES-VALIDA TO TRUE
+002360     PERFORM 2250-PEDIR-EDAD
+002370         UNTIL EDAD-ES-VALIDA.
+002380 2250-PEDIR-EDAD.
+002390     DISPLAY EDAD " ? "
+002400     ACCEPT EDAD-TECLEADA
+002410     CALL "VALIDAR-EDAD" USING EDAD-TECLEADA
+002420                                PERSONA-EDAD
+002430                                EDAD-VALIDA.
+002440     IF EDAD-NO-ES-VALIDA
+002450         DISPLAY MENSAJE-EDAD
+002460     END-IF.
+002470 2300-CONTINUAR.
+002480     MOVE "S" TO ENTRADA
+002490     IF PERSONA-NOMBRE = SPACE
+002500         MOVE "N" TO ENTRADA
+002510     END-IF.
+002520 2400-ESCRIBIR-REGISTRO.
+002530     WRITE PERSONAS-REGISTRO
+002540         INVALID KEY
+002550             DISPLAY "No se pudo grabar el registro "
+002560                 PERSONA-ID "; estado " FS-PERSONAS
+002570         NOT INVALID KEY
+002580             SET SE-GRABO-REGISTRO TO TRUE
+002590             PERFORM 2450-REGISTRAR-AUDITORIA
+002600     END-WRITE.
+002610 2450-REGISTRAR-AUDITORIA.
+002620     MOVE PERSONA-ID TO AUD-PERSONA-ID
+002630     ACCEPT AUD-FECHA FROM DATE YYYYMMDD
+002640     ACCEPT AUD-HORA FROM TIME
+002650     MOVE OPERADOR-TERMINAL TO AUD-OPERADOR
+002660     WRITE AUDITORIA-REGISTRO.
+002670*-----------------------------------------------------------------
+002680*  Un empleado puede tener cero, uno o varios dependientes o
+002690*  beneficiarios; DEP-SECUENCIA-ACTUAL numera cada uno dentro de
+002700*  la misma persona para poder tenerlos como claves distintas en
+002710*  el fichero indexado.
+002720*-----------------------------------------------------------------
+002730 2600-AGREGAR-DEPENDIENTES.
+002740     MOVE ZERO TO DEP-SECUENCIA-ACTUAL
+002750     DISPLAY DEP-PREGUNTA-ALTA
+002760     ACCEPT DEP-SI-NO
+002770     IF DEP-SI-NO = "s"
+002780         MOVE "S" TO DEP-SI-NO
+002790     END-IF
+002800     PERFORM 2610-OBTENER-DEPENDIENTE
+002810         UNTIL DEP-SI-NO NOT = "S".
+002820 2610-OBTENER-DEPENDIENTE.
+002830     ADD 1 TO DEP-SECUENCIA-ACTUAL
+002840     MOVE SPACE TO DEPENDIENTE-REGISTRO
+002850     MOVE PERSONA-ID TO DEP-PERSONA-ID
+002860     MOVE DEP-SECUENCIA-ACTUAL TO DEP-SECUENCIA
+002870     DISPLAY DEP-NOMBRE-PROMPT
+002880     ACCEPT DEP-NOMBRE
+002890     DISPLAY DEP-PARENTESCO-PROMPT
+002900     ACCEPT DEP-PARENTESCO
+002910     DISPLAY DEP-FECHA-PROMPT
+002920     ACCEPT DEP-FECHA-NACIMIENTO
+002930     WRITE DEPENDIENTE-REGISTRO
+002940         INVALID KEY
+002950             DISPLAY "No se pudo grabar el dependiente; estado "
+002960                 FS-DEPENDIENTES
+002970     END-WRITE
+002980     DISPLAY DEP-PREGUNTA-OTRO
+002990     ACCEPT DEP-SI-NO
+003000     IF DEP-SI-NO = "s"
+003010         MOVE "S" TO DEP-SI-NO
+003020     END-IF.
+003030 2500-REINICIAR.
+003040     DISPLAY "Desea almacenar otro registro en la base de datos?"
+003050     ACCEPT SI-NO
+003060     IF SI-NO = "s"
+003070         MOVE "S" TO SI-NO
+003080     END-IF
+003090     IF SI-NO NOT = "S"
+003100         MOVE "N" TO SI-NO
+003110     END-IF.
+003120 9999-FIN.
+003130     STOP RUN.
+003140 END PROGRAM CREAR-ARCHIVO.

@@ -0,0 +1,159 @@
+000010*****************************************************************
+000020*  IDENTIFICATION DIVISION
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. LISTADO-PERSONAS.
+000060 AUTHOR. J. ALVAREZ CANO.
+000070 INSTALLATION. DEPARTAMENTO DE NOMINA.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED. 2026-08-09.
+000100*****************************************************************
+000110*  Recorre PERSONAS-ARCHIVO en orden de PERSONA-ID y produce un
+000120*  listado con cabecera de pagina, columnas alineadas y un
+000130*  contador de registros, para entregar en papel al responsable
+000140*  de la oficina sin tener que abrir el .dat en un editor.
+000150*
+000160*  Modification history
+000170*  ---------------------------------------------------------
+000180*  2026-08-09  JAC  Programa nuevo.
+000190*  2026-08-09  JAC  Los registros marcados PERSONA-BORRADA por
+000200*                   MANTENIMIENTO-PERSONAS ya no salen impresos
+000210*                   ni cuentan para el total de registros.
+000220*  2026-08-09  JAC  PERSONAS-ARCHIVO ya no lleva la ruta de disco
+000230*                   grabada en el programa; ASSIGN TO PERSDAT se
+000240*                   resuelve por el nombre logico en tiempo de
+000250*                   ejecucion (DD/variable de entorno), como el
+000260*                   resto de ficheros del sistema.
+000270*  2026-08-09  JAC  Si PERSONAS-ARCHIVO todavia no existe (primera
+000280*                   ejecucion), se crea vacio y se reabre para
+000290*                   lectura, igual que ya hacen CREAR-ARCHIVO y
+000300*                   CARGA-PERSONAS con sus ficheros indexados, en
+000310*                   vez de dejar el OPEN INPUT sin comprobar.
+000320*****************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT OPTIONAL PERSONAS-ARCHIVO
+000370         ASSIGN TO "PERSDAT"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS PERSONA-ID
+000410         FILE STATUS IS FS-PERSONAS.
+000420     SELECT OPTIONAL LISTADO-IMPRESION
+000430         ASSIGN TO "PERSRPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS FS-LISTADO.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  PERSONAS-ARCHIVO.
+000490 COPY PERSREG.
+000500 FD  LISTADO-IMPRESION.
+000510 01  LINEA-IMPRESION             PIC X(132).
+000520 WORKING-STORAGE SECTION.
+000530 01  FS-PERSONAS                 PIC X(02).
+000540 01  FS-LISTADO                  PIC X(02).
+000550 01  HAY-MAS-REGISTROS           PIC X(01) VALUE "S".
+000560     88  QUEDAN-REGISTROS                 VALUE "S".
+000570     88  NO-QUEDAN-REGISTROS              VALUE "N".
+000580 01  CONTADOR-REGISTROS          PIC 9(05) COMP VALUE ZERO.
+000590 01  NUMERO-PAGINA               PIC 9(03) COMP VALUE ZERO.
+000600 01  LINEAS-EN-PAGINA            PIC 9(02) COMP VALUE ZERO.
+000610 01  MAXIMO-LINEAS-PAGINA        PIC 9(02) COMP VALUE 50.
+000620 01  FECHA-DE-HOY                PIC 9(08).
+000630 01  LINEA-CABECERA-1.
+000640     05  FILLER                  PIC X(20)
+000650         VALUE "LISTADO DE PERSONAS".
+000660     05  FILLER                  PIC X(10) VALUE SPACE.
+000670     05  FILLER                  PIC X(07) VALUE "FECHA: ".
+000680     05  CAB-FECHA               PIC 9999/99/99.
+000690     05  FILLER                  PIC X(08) VALUE SPACE.
+000700     05  FILLER                  PIC X(07) VALUE "PAGINA ".
+000710     05  CAB-PAGINA              PIC ZZ9.
+000720 01  LINEA-CABECERA-2.
+000730     05  FILLER                  PIC X(08) VALUE "ID".
+000740     05  FILLER                  PIC X(27) VALUE "NOMBRE".
+000750     05  FILLER                  PIC X(37) VALUE "APELLIDOS".
+000760     05  FILLER                  PIC X(06) VALUE "EDAD".
+000770     05  FILLER                  PIC X(11) VALUE "TELEFONO".
+000780     05  FILLER                  PIC X(37) VALUE "DIRECCION".
+000790 01  LINEA-DETALLE.
+000800     05  DET-ID                  PIC X(08).
+000810     05  DET-NOMBRE              PIC X(27).
+000820     05  DET-APELLIDOS           PIC X(37).
+000830     05  DET-EDAD                PIC X(06).
+000840     05  DET-TELEFONO            PIC X(11).
+000850     05  DET-DIRECCION           PIC X(37).
+000860 01  LINEA-PIE.
+000870     05  FILLER                  PIC X(20)
+000880         VALUE "TOTAL DE REGISTROS: ".
+000890     05  PIE-TOTAL               PIC ZZZZ9.
+000900 PROCEDURE DIVISION.
+000910 0000-MAINLINE.
+000920     PERFORM 1000-PROCEDIMIENTO-DE-APERTURA
+000930     PERFORM 2000-LEER-PRIMER-REGISTRO
+000940     PERFORM 3000-PROCESAR-REGISTRO
+000950         UNTIL NO-QUEDAN-REGISTROS
+000960     PERFORM 4000-IMPRIMIR-PIE
+000970     PERFORM 5000-PROCEDIMIENTO-DE-CIERRE
+000980     GO TO 9999-FIN.
+000990 1000-PROCEDIMIENTO-DE-APERTURA.
+001000     OPEN INPUT PERSONAS-ARCHIVO
+001010     IF FS-PERSONAS = "35"
+001020         OPEN OUTPUT PERSONAS-ARCHIVO
+001030         CLOSE PERSONAS-ARCHIVO
+001040         OPEN INPUT PERSONAS-ARCHIVO
+001050     END-IF
+001060     OPEN OUTPUT LISTADO-IMPRESION
+001070     ACCEPT FECHA-DE-HOY FROM DATE YYYYMMDD.
+001080 5000-PROCEDIMIENTO-DE-CIERRE.
+001090     CLOSE PERSONAS-ARCHIVO
+001100     CLOSE LISTADO-IMPRESION.
+001110 2000-LEER-PRIMER-REGISTRO.
+001120     PERFORM 2900-LEER-SIGUIENTE.
+001130 3000-PROCESAR-REGISTRO.
+001140     IF PERSONA-ACTIVA
+001150         IF LINEAS-EN-PAGINA = ZERO
+001160             PERFORM 3100-IMPRIMIR-CABECERA
+001170         END-IF
+001180         PERFORM 3200-IMPRIMIR-DETALLE
+001190         ADD 1 TO CONTADOR-REGISTROS
+001200     END-IF
+001210     PERFORM 2900-LEER-SIGUIENTE.
+001220 3100-IMPRIMIR-CABECERA.
+001230     ADD 1 TO NUMERO-PAGINA
+001240     MOVE FECHA-DE-HOY TO CAB-FECHA
+001250     MOVE NUMERO-PAGINA TO CAB-PAGINA
+001260     MOVE LINEA-CABECERA-1 TO LINEA-IMPRESION
+001270     WRITE LINEA-IMPRESION
+001280     MOVE LINEA-CABECERA-2 TO LINEA-IMPRESION
+001290     WRITE LINEA-IMPRESION
+001300     MOVE SPACE TO LINEA-IMPRESION
+001310     WRITE LINEA-IMPRESION
+001320     MOVE 3 TO LINEAS-EN-PAGINA.
+001330 3200-IMPRIMIR-DETALLE.
+001340     MOVE PERSONA-ID TO DET-ID
+001350     MOVE PERSONA-NOMBRE TO DET-NOMBRE
+001360     MOVE PERSONA-APELLIDOS TO DET-APELLIDOS
+001370     MOVE PERSONA-EDAD TO DET-EDAD
+001380     MOVE PERSONA-TELEFONO TO DET-TELEFONO
+001390     MOVE PERSONA-DIRECCION TO DET-DIRECCION
+001400     MOVE LINEA-DETALLE TO LINEA-IMPRESION
+001410     WRITE LINEA-IMPRESION
+001420     ADD 1 TO LINEAS-EN-PAGINA
+001430     IF LINEAS-EN-PAGINA >= MAXIMO-LINEAS-PAGINA
+001440         MOVE ZERO TO LINEAS-EN-PAGINA
+001450     END-IF.
+001460 2900-LEER-SIGUIENTE.
+001470     READ PERSONAS-ARCHIVO
+001480         AT END
+001490             SET NO-QUEDAN-REGISTROS TO TRUE
+001500     END-READ.
+001510 4000-IMPRIMIR-PIE.
+001520     MOVE SPACE TO LINEA-IMPRESION
+001530     WRITE LINEA-IMPRESION
+001540     MOVE CONTADOR-REGISTROS TO PIE-TOTAL
+001550     MOVE LINEA-PIE TO LINEA-IMPRESION
+001560     WRITE LINEA-IMPRESION.
+001570 9999-FIN.
+001580     STOP RUN.
+001590 END PROGRAM LISTADO-PERSONAS.

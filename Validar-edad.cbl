@@ -0,0 +1,49 @@
+000010*****************************************************************
+000020*  IDENTIFICATION DIVISION
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. VALIDAR-EDAD.
+000060 AUTHOR. J. ALVAREZ CANO.
+000070 INSTALLATION. DEPARTAMENTO DE NOMINA.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED. 2026-08-09.
+000100*****************************************************************
+000110*  Comprueba que la edad tecleada por el operador sea numerica
+000120*  y este comprendida en un rango razonable (16-100).  Se aisla
+000130*  en un subprograma porque CREAR-ARCHIVO, CARGA-PERSONAS y
+000140*  MANTENIMIENTO-PERSONAS necesitan aplicar exactamente la
+000150*  misma regla.
+000160*
+000170*  Modification history
+000180*  ---------------------------------------------------------
+000190*  2026-08-09  JAC  Programa nuevo.
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240 01  EDAD-MINIMA                 PIC 9(03) VALUE 016.
+000250 01  EDAD-MAXIMA                 PIC 9(03) VALUE 100.
+000260 LINKAGE SECTION.
+000270 01  EDAD-TECLEADA               PIC X(03).
+000280 01  EDAD-NUMERICA               PIC 9(03).
+000290 COPY EDADFLAG.
+000300 PROCEDURE DIVISION USING EDAD-TECLEADA
+000310                           EDAD-NUMERICA
+000320                           EDAD-VALIDA.
+000330 0000-MAINLINE.
+000340     SET EDAD-NO-ES-VALIDA TO TRUE
+000350     MOVE ZERO TO EDAD-NUMERICA
+000360     IF EDAD-TECLEADA IS NOT NUMERIC
+000370         GO TO 0000-EXIT
+000380     END-IF
+000390     MOVE EDAD-TECLEADA TO EDAD-NUMERICA
+000400     IF EDAD-NUMERICA IS LESS THAN EDAD-MINIMA
+000410         GO TO 0000-EXIT
+000420     END-IF
+000430     IF EDAD-NUMERICA IS GREATER THAN EDAD-MAXIMA
+000440         GO TO 0000-EXIT
+000450     END-IF
+000460     SET EDAD-ES-VALIDA TO TRUE.
+000470 0000-EXIT.
+000480     EXIT PROGRAM.
+000490 END PROGRAM VALIDAR-EDAD.

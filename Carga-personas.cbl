@@ -0,0 +1,200 @@
+000010*****************************************************************
+000020*  IDENTIFICATION DIVISION
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CARGA-PERSONAS.
+000060 AUTHOR. J. ALVAREZ CANO.
+000070 INSTALLATION. DEPARTAMENTO DE NOMINA.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED. 2026-08-09.
+000100*****************************************************************
+000110*  Carga desatendida de altas en PERSONAS-ARCHIVO a partir de un
+000120*  fichero de transacciones con el mismo layout de PERSONAS-
+000130*  REGISTRO, para cuando Recursos Humanos manda un lote de altas
+000140*  nuevas y no tiene sentido teclearlas una a una por CREAR-
+000150*  ARCHIVO.  Cada transaccion pasa por las mismas comprobaciones
+000160*  de edad e identificador duplicado que la alta interactiva; la
+000170*  que no las supera se escribe en un listado de rechazos junto
+000180*  con el motivo, en vez de detener la carga completa.
+000190*
+000200*  Modification history
+000210*  ---------------------------------------------------------
+000220*  2026-08-09  JAC  Programa nuevo.
+000230*  2026-08-09  JAC  Cada alta aceptada deja una linea en
+000240*                   AUDITORIA-ARCHIVO igual que CREAR-ARCHIVO.
+000250*  2026-08-09  JAC  PERSONAS-ARCHIVO ya no lleva la ruta de disco
+000260*                   grabada en el programa; ASSIGN TO PERSDAT se
+000270*                   resuelve por el nombre logico en tiempo de
+000280*                   ejecucion (DD/variable de entorno), como el
+000290*                   resto de ficheros del sistema.
+000300*  2026-08-09  JAC  TRANSACCION-REGISTRO se genera con COPY
+000310*                   PERSREG REPLACING en vez de repetir los
+000320*                   campos a mano, para que un cambio futuro en
+000330*                   PERSREG no pueda desincronizar el layout de
+000340*                   la transaccion con el de PERSONAS-REGISTRO.
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT OPTIONAL PERSONAS-ARCHIVO
+000400         ASSIGN TO "PERSDAT"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS PERSONA-ID
+000440         FILE STATUS IS FS-PERSONAS.
+000450     SELECT OPTIONAL TRANSACCIONES-ARCHIVO
+000460         ASSIGN TO "PERSTRAN"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS FS-TRANSACCIONES.
+000490     SELECT OPTIONAL RECHAZOS-ARCHIVO
+000500         ASSIGN TO "PERSRECH"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS FS-RECHAZOS.
+000530     SELECT OPTIONAL AUDITORIA-ARCHIVO
+000540         ASSIGN TO "PERSAUDT"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS FS-AUDITORIA.
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  PERSONAS-ARCHIVO.
+000600 COPY PERSREG.
+000610 FD  AUDITORIA-ARCHIVO.
+000620 COPY AUDITREG.
+000630 FD  TRANSACCIONES-ARCHIVO.
+000640 COPY PERSREG REPLACING
+000650     ==PERSONAS-REGISTRO== BY ==TRANSACCION-REGISTRO==
+000660     ==PERSONA-ID== BY       ==TRANS-ID==
+000670     ==PERSONA-NOMBRE== BY   ==TRANS-NOMBRE==
+000680     ==PERSONA-APELLIDOS== BY ==TRANS-APELLIDOS==
+000690     ==PERSONA-EDAD== BY     ==TRANS-EDAD==
+000700     ==PERSONA-TELEFONO== BY ==TRANS-TELEFONO==
+000710     ==PERSONA-DIRECCION== BY ==TRANS-DIRECCION==
+000720     ==PERSONA-ESTADO== BY   ==TRANS-ESTADO==
+000730     ==PERSONA-ACTIVA== BY   ==TRANS-ACTIVA==
+000740     ==PERSONA-BORRADA== BY  ==TRANS-BORRADA==.
+000750 FD  RECHAZOS-ARCHIVO.
+000760 01  LINEA-RECHAZO               PIC X(80).
+000770 WORKING-STORAGE SECTION.
+000780 01  FS-PERSONAS                 PIC X(02).
+000790 01  FS-TRANSACCIONES            PIC X(02).
+000800 01  FS-RECHAZOS                 PIC X(02).
+000810 01  FS-AUDITORIA                PIC X(02).
+000820 01  OPERADOR-TERMINAL           PIC X(20).
+000830 01  HAY-MAS-TRANSACCIONES       PIC X(01) VALUE "S".
+000840     88  QUEDAN-TRANSACCIONES              VALUE "S".
+000850     88  NO-QUEDAN-TRANSACCIONES           VALUE "N".
+000860 01  CONTADOR-ACEPTADOS          PIC 9(05) COMP VALUE ZERO.
+000870 01  CONTADOR-RECHAZADOS         PIC 9(05) COMP VALUE ZERO.
+000880 01  EDAD-TECLEADA               PIC X(03).
+000890 COPY EDADFLAG.
+000900 01  ID-DUPLICADO PIC X(01).
+000910     88  ID-YA-EXISTE                      VALUE "S".
+000920     88  ID-ES-NUEVO                       VALUE "N".
+000930 01  MOTIVO-RECHAZO              PIC X(30).
+000940 01  DETALLE-RECHAZO.
+000950     05  RECH-ID                 PIC X(08).
+000960     05  RECH-NOMBRE             PIC X(27).
+000970     05  RECH-MOTIVO             PIC X(30).
+000980 01  LINEA-CABECERA-RECHAZOS.
+000990     05  FILLER                  PIC X(08) VALUE "ID".
+001000     05  FILLER                  PIC X(27) VALUE "NOMBRE".
+001010     05  FILLER                  PIC X(30)
+001020         VALUE "MOTIVO DEL RECHAZO".
+001030 PROCEDURE DIVISION.
+001040 0000-MAINLINE.
+001050     PERFORM 1000-PROCEDIMIENTO-DE-APERTURA
+001060     PERFORM 2000-LEER-PRIMERA-TRANSACCION
+001070     PERFORM 3000-PROCESAR-TRANSACCION
+001080         UNTIL NO-QUEDAN-TRANSACCIONES
+001090     PERFORM 4000-MOSTRAR-RESUMEN
+001100     PERFORM 5000-PROCEDIMIENTO-DE-CIERRE
+001110     GO TO 9999-FIN.
+001120*-----------------------------------------------------------------
+001130*  PERSONAS-ARCHIVO es indexado y debe existir para poder abrirse
+001140*  I-O; si es la primera ejecucion se crea vacio y se reabre.
+001150*-----------------------------------------------------------------
+001160 1000-PROCEDIMIENTO-DE-APERTURA.
+001170     OPEN I-O PERSONAS-ARCHIVO
+001180     IF FS-PERSONAS = "35"
+001190         OPEN OUTPUT PERSONAS-ARCHIVO
+001200         CLOSE PERSONAS-ARCHIVO
+001210         OPEN I-O PERSONAS-ARCHIVO
+001220     END-IF
+001230     OPEN INPUT TRANSACCIONES-ARCHIVO
+001240     OPEN OUTPUT RECHAZOS-ARCHIVO
+001250     OPEN EXTEND AUDITORIA-ARCHIVO
+001260     ACCEPT OPERADOR-TERMINAL FROM ENVIRONMENT "USER"
+001270     MOVE LINEA-CABECERA-RECHAZOS TO LINEA-RECHAZO
+001280     WRITE LINEA-RECHAZO.
+001290 5000-PROCEDIMIENTO-DE-CIERRE.
+001300     CLOSE PERSONAS-ARCHIVO
+001310     CLOSE TRANSACCIONES-ARCHIVO
+001320     CLOSE RECHAZOS-ARCHIVO
+001330     CLOSE AUDITORIA-ARCHIVO.
+001340 2000-LEER-PRIMERA-TRANSACCION.
+001350     PERFORM 2900-LEER-SIGUIENTE-TRANSACCION.
+001360 3000-PROCESAR-TRANSACCION.
+001370     MOVE SPACE TO MOTIVO-RECHAZO
+001380     MOVE TRANSACCION-REGISTRO TO PERSONAS-REGISTRO
+001390     SET PERSONA-ACTIVA TO TRUE
+001400     PERFORM 3100-VALIDAR-EDAD-CARGA
+001410     IF EDAD-ES-VALIDA
+001420         PERFORM 3200-VALIDAR-ID-CARGA
+001430     END-IF
+001440     IF EDAD-ES-VALIDA AND ID-ES-NUEVO
+001450         PERFORM 3300-ESCRIBIR-REGISTRO-CARGA
+001460     ELSE
+001470         PERFORM 3400-RECHAZAR-TRANSACCION
+001480     END-IF
+001490     PERFORM 2900-LEER-SIGUIENTE-TRANSACCION.
+001500 3100-VALIDAR-EDAD-CARGA.
+001510     MOVE TRANS-EDAD TO EDAD-TECLEADA
+001520     CALL "VALIDAR-EDAD" USING EDAD-TECLEADA
+001530                                PERSONA-EDAD
+001540                                EDAD-VALIDA.
+001550     IF EDAD-NO-ES-VALIDA
+001560         MOVE "EDAD FUERA DE RANGO" TO MOTIVO-RECHAZO
+001570     END-IF.
+001580 3200-VALIDAR-ID-CARGA.
+001590     SET ID-ES-NUEVO TO TRUE
+001600     READ PERSONAS-ARCHIVO
+001610         KEY IS PERSONA-ID
+001620         INVALID KEY
+001630             CONTINUE
+001640         NOT INVALID KEY
+001650             SET ID-YA-EXISTE TO TRUE
+001660             MOVE "ID DUPLICADO" TO MOTIVO-RECHAZO
+001670     END-READ.
+001680 3300-ESCRIBIR-REGISTRO-CARGA.
+001690     WRITE PERSONAS-REGISTRO
+001700         INVALID KEY
+001710             MOVE "ERROR AL GRABAR" TO MOTIVO-RECHAZO
+001720             PERFORM 3400-RECHAZAR-TRANSACCION
+001730         NOT INVALID KEY
+001740             ADD 1 TO CONTADOR-ACEPTADOS
+001750             PERFORM 3350-REGISTRAR-AUDITORIA-CARGA
+001760     END-WRITE.
+001770 3350-REGISTRAR-AUDITORIA-CARGA.
+001780     MOVE PERSONA-ID TO AUD-PERSONA-ID
+001790     ACCEPT AUD-FECHA FROM DATE YYYYMMDD
+001800     ACCEPT AUD-HORA FROM TIME
+001810     MOVE OPERADOR-TERMINAL TO AUD-OPERADOR
+001820     WRITE AUDITORIA-REGISTRO.
+001830 3400-RECHAZAR-TRANSACCION.
+001840     MOVE TRANS-ID TO RECH-ID
+001850     MOVE TRANS-NOMBRE TO RECH-NOMBRE
+001860     MOVE MOTIVO-RECHAZO TO RECH-MOTIVO
+001870     MOVE DETALLE-RECHAZO TO LINEA-RECHAZO
+001880     WRITE LINEA-RECHAZO
+001890     ADD 1 TO CONTADOR-RECHAZADOS.
+001900 2900-LEER-SIGUIENTE-TRANSACCION.
+001910     READ TRANSACCIONES-ARCHIVO
+001920         AT END
+001930             SET NO-QUEDAN-TRANSACCIONES TO TRUE
+001940     END-READ.
+001950 4000-MOSTRAR-RESUMEN.
+001960     DISPLAY "Transacciones aceptadas.: " CONTADOR-ACEPTADOS
+001970     DISPLAY "Transacciones rechazadas: " CONTADOR-RECHAZADOS.
+001980 9999-FIN.
+001990     STOP RUN.
+002000 END PROGRAM CARGA-PERSONAS.

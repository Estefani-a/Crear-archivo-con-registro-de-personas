@@ -0,0 +1,225 @@
+000010*****************************************************************
+000020*  IDENTIFICATION DIVISION
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. MANTENIMIENTO-PERSONAS.
+000060 AUTHOR. J. ALVAREZ CANO.
+000070 INSTALLATION. DEPARTAMENTO DE NOMINA.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED. 2026-08-09.
+000100*****************************************************************
+000110*  Mantenimiento interactivo de PERSONAS-ARCHIVO: localiza un
+000120*  registro por PERSONA-ID, muestra sus campos y deja al
+000130*  operador corregirlos uno a uno o marcar el registro como
+000140*  borrado, ya que hasta ahora la unica forma de tocar un
+000150*  registro existente era editar personas.dat a mano.
+000160*
+000170*  Modification history
+000180*  ---------------------------------------------------------
+000190*  2026-08-09  JAC  Programa nuevo.
+000200*  2026-08-09  JAC  PERSONAS-ARCHIVO ya no lleva la ruta de disco
+000210*                   grabada en el programa; ASSIGN TO PERSDAT se
+000220*                   resuelve por el nombre logico en tiempo de
+000230*                   ejecucion (DD/variable de entorno), como el
+000240*                   resto de ficheros del sistema.
+000250*  2026-08-09  JAC  2300-PEDIR-ACCION sembraba ACCION-NINGUNA
+000260*                   antes del PERFORM ... UNTIL, que es un bucle
+000270*                   de comprobacion previa; la condicion de salida
+000280*                   quedaba cumplida de entrada y 2350-LEER-ACCION
+000290*                   nunca llegaba a preguntar nada.  Ahora se
+000300*                   siembra con un valor que no es ni A, ni B, ni
+000310*                   N, igual que 2150-OBTENER-ID y 2200-OBTENER-
+000320*                   EDAD siembran el contrario de su condicion
+000330*                   de salida.
+000340*  2026-08-09  JAC  EDAD-TECLEADA pasa de PIC X(03) a PIC 9(03)
+000350*                   por la misma razon que en CREAR-ARCHIVO; el
+000360*                   "ENTER = no cambia" ahora se detecta contra
+000370*                   CERO en vez de contra blancos, ya que ninguna
+000380*                   edad valida puede ser cero.
+000390*****************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT OPTIONAL PERSONAS-ARCHIVO
+000440         ASSIGN TO "PERSDAT"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS PERSONA-ID
+000480         FILE STATUS IS FS-PERSONAS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  PERSONAS-ARCHIVO.
+000520 COPY PERSREG.
+000530 WORKING-STORAGE SECTION.
+000540 01  FS-PERSONAS                 PIC X(02).
+000550 01  IDENTIFICADOR PIC X(36)
+000560     VALUE "Introduce el ID a mantener: ".
+000570 01  NOMBRE PIC X(34)
+000580     VALUE "Nuevo nombre (ENTER = no cambia): ".
+000590 01  APELLIDOS PIC X(34)
+000600     VALUE "Nuevos apellidos (ENTER = igual): ".
+000610 01  EDAD PIC X(32)
+000620     VALUE "Nueva edad (ENTER = no cambia): ".
+000630 01  TELEFONO PIC X(33)
+000640     VALUE "Nuevo telefono (ENTER = igual): ".
+000650 01  DIRECCION PIC X(33)
+000660     VALUE "Nueva direccion (ENTER = igual): ".
+000670 01  SI-NO PIC X.
+000680 01  HAY-REGISTRO PIC X(01).
+000690     88  REGISTRO-ENCONTRADO         VALUE "S".
+000700     88  REGISTRO-NO-ENCONTRADO      VALUE "N".
+000710 01  ACCION-TECLEADA PIC X(01).
+000720     88  ACCION-ACTUALIZAR           VALUE "A".
+000730     88  ACCION-BORRAR               VALUE "B".
+000740     88  ACCION-NINGUNA              VALUE "N".
+000750 01  CAMPO-NUEVO-X                PIC X(35).
+000760 01  EDAD-TECLEADA                PIC 9(03).
+000770 COPY EDADFLAG.
+000780 01  MENSAJE-EDAD PIC X(45)
+000790     VALUE "Edad no valida; debe estar entre 16 y 100.".
+000800 PROCEDURE DIVISION.
+000810 0000-MAINLINE.
+000820     PERFORM 1000-PROCEDIMIENTO-DE-APERTURA
+000830     IF FS-PERSONAS = "00"
+000840         MOVE "S" TO SI-NO
+000850         PERFORM 2000-MANTENER-REGISTRO
+000860             UNTIL SI-NO = "N"
+000870     ELSE
+000880         DISPLAY "No se pudo abrir PERSONAS-ARCHIVO; estado "
+000890             FS-PERSONAS
+000900     END-IF
+000910     PERFORM 5000-PROCEDIMIENTO-DE-CIERRE
+000920     GO TO 9999-FIN.
+000930 1000-PROCEDIMIENTO-DE-APERTURA.
+000940     OPEN I-O PERSONAS-ARCHIVO.
+000950 5000-PROCEDIMIENTO-DE-CIERRE.
+000960     IF FS-PERSONAS = "00"
+000970         CLOSE PERSONAS-ARCHIVO
+000980     END-IF.
+000990 2000-MANTENER-REGISTRO.
+001000     PERFORM 2100-LOCALIZAR-REGISTRO
+001010     IF REGISTRO-ENCONTRADO
+001020         PERFORM 2200-MOSTRAR-REGISTRO
+001030         PERFORM 2300-PEDIR-ACCION
+001040         IF ACCION-ACTUALIZAR
+001050             PERFORM 2400-ACTUALIZAR-REGISTRO
+001060         END-IF
+001070         IF ACCION-BORRAR
+001080             PERFORM 2500-BORRAR-REGISTRO
+001090         END-IF
+001100     END-IF
+001110     PERFORM 2900-PREGUNTAR-OTRO.
+001120 2100-LOCALIZAR-REGISTRO.
+001130     DISPLAY IDENTIFICADOR " ? "
+001140     ACCEPT PERSONA-ID
+001150     SET REGISTRO-NO-ENCONTRADO TO TRUE
+001160     READ PERSONAS-ARCHIVO
+001170         KEY IS PERSONA-ID
+001180         INVALID KEY
+001190             DISPLAY "No existe ningun registro con ese ID."
+001200         NOT INVALID KEY
+001210             SET REGISTRO-ENCONTRADO TO TRUE
+001220     END-READ.
+001230 2200-MOSTRAR-REGISTRO.
+001240     DISPLAY "ID.........: " PERSONA-ID
+001250     DISPLAY "Nombre.....: " PERSONA-NOMBRE
+001260     DISPLAY "Apellidos..: " PERSONA-APELLIDOS
+001270     DISPLAY "Edad.......: " PERSONA-EDAD
+001280     DISPLAY "Telefono...: " PERSONA-TELEFONO
+001290     DISPLAY "Direccion..: " PERSONA-DIRECCION
+001300     IF PERSONA-BORRADA
+001310         DISPLAY "Estado.....: BORRADO"
+001320     ELSE
+001330         DISPLAY "Estado.....: ACTIVO"
+001340     END-IF.
+001350 2300-PEDIR-ACCION.
+001360     MOVE SPACE TO ACCION-TECLEADA
+001370     PERFORM 2350-LEER-ACCION
+001380         UNTIL ACCION-ACTUALIZAR
+001390             OR ACCION-BORRAR
+001400             OR ACCION-NINGUNA.
+001410 2350-LEER-ACCION.
+001420     DISPLAY "Actualizar, Borrar o Nada (A/B/N)? "
+001430     ACCEPT ACCION-TECLEADA
+001440     IF ACCION-TECLEADA = "a"
+001450         MOVE "A" TO ACCION-TECLEADA
+001460     END-IF
+001470     IF ACCION-TECLEADA = "b"
+001480         MOVE "B" TO ACCION-TECLEADA
+001490     END-IF
+001500     IF ACCION-TECLEADA = "n"
+001510         MOVE "N" TO ACCION-TECLEADA
+001520     END-IF
+001530     IF ACCION-TECLEADA NOT = "A"
+001540         AND ACCION-TECLEADA NOT = "B"
+001550         AND ACCION-TECLEADA NOT = "N"
+001560         DISPLAY "Respuesta no valida; teclee A, B o N."
+001570     END-IF.
+001580 2400-ACTUALIZAR-REGISTRO.
+001590     MOVE SPACE TO CAMPO-NUEVO-X
+001600     DISPLAY NOMBRE
+001610     ACCEPT CAMPO-NUEVO-X
+001620     IF CAMPO-NUEVO-X NOT = SPACE
+001630         MOVE CAMPO-NUEVO-X TO PERSONA-NOMBRE
+001640     END-IF
+001650     MOVE SPACE TO CAMPO-NUEVO-X
+001660     DISPLAY APELLIDOS
+001670     ACCEPT CAMPO-NUEVO-X
+001680     IF CAMPO-NUEVO-X NOT = SPACE
+001690         MOVE CAMPO-NUEVO-X TO PERSONA-APELLIDOS
+001700     END-IF
+001710     PERFORM 2450-ACTUALIZAR-EDAD
+001720     MOVE SPACE TO CAMPO-NUEVO-X
+001730     DISPLAY TELEFONO
+001740     ACCEPT CAMPO-NUEVO-X
+001750     IF CAMPO-NUEVO-X NOT = SPACE
+001760         MOVE CAMPO-NUEVO-X TO PERSONA-TELEFONO
+001770     END-IF
+001780     MOVE SPACE TO CAMPO-NUEVO-X
+001790     DISPLAY DIRECCION
+001800     ACCEPT CAMPO-NUEVO-X
+001810     IF CAMPO-NUEVO-X NOT = SPACE
+001820         MOVE CAMPO-NUEVO-X TO PERSONA-DIRECCION
+001830     END-IF
+001840     REWRITE PERSONAS-REGISTRO
+001850         INVALID KEY
+001860             DISPLAY "No se pudo actualizar el registro "
+001870                 PERSONA-ID "; estado " FS-PERSONAS
+001880     END-REWRITE.
+001890 2450-ACTUALIZAR-EDAD.
+001900     MOVE ZERO TO EDAD-TECLEADA
+001910     DISPLAY EDAD
+001920     ACCEPT EDAD-TECLEADA
+001930     IF EDAD-TECLEADA NOT = ZERO
+001940         SET EDAD-NO-ES-VALIDA TO TRUE
+001950         PERFORM 2460-VALIDAR-EDAD-TECLEADA
+001960             UNTIL EDAD-ES-VALIDA
+001970     END-IF.
+001980 2460-VALIDAR-EDAD-TECLEADA.
+001990     CALL "VALIDAR-EDAD" USING EDAD-TECLEADA
+002000                                PERSONA-EDAD
+002010                                EDAD-VALIDA.
+002020     IF EDAD-NO-ES-VALIDA
+002030         DISPLAY MENSAJE-EDAD
+002040         DISPLAY EDAD
+002050         ACCEPT EDAD-TECLEADA
+002060     END-IF.
+002070 2500-BORRAR-REGISTRO.
+002080     SET PERSONA-BORRADA TO TRUE
+002090     REWRITE PERSONAS-REGISTRO
+002100         INVALID KEY
+002110             DISPLAY "No se pudo borrar el registro "
+002120                 PERSONA-ID "; estado " FS-PERSONAS
+002130     END-REWRITE.
+002140 2900-PREGUNTAR-OTRO.
+002150     DISPLAY "Desea mantener otro registro (S/N)? "
+002160     ACCEPT SI-NO
+002170     IF SI-NO = "s"
+002180         MOVE "S" TO SI-NO
+002190     END-IF
+002200     IF SI-NO NOT = "S"
+002210         MOVE "N" TO SI-NO
+002220     END-IF.
+002230 9999-FIN.
+002240     STOP RUN.
+002250 END PROGRAM MANTENIMIENTO-PERSONAS.
